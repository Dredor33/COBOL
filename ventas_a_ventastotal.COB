@@ -15,7 +15,33 @@
 
       *    a�adido parametros adicionales
 
-      *    se tomara un m�ximo de 99 registros en el archivo VENTAS.DAT
+      *    contadores ampliados a 7 digitos para soportar volumenes
+      *    de mas de 99 registros en el archivo VENTAS.DAT sin
+      *    desbordamiento (ver CONTADORES y NUMERO-REGISTRO)
+
+      *    VENTAS.DAT y TOTALVENTAS.DAT incluyen ademas fecha de venta
+      *    (AAAAMMDD) y codigo de tienda (3 caracteres), para poder
+      *    consolidar varias tiendas/dias en una misma ejecucion. Los
+      *    acumulados se desglosan por tienda+fecha (ver
+      *    RESUMEN-TIENDA-FECHA) ademas del acumulado global del run
+
+      *    modo de ejecucion adicional MODO-EJECUCION=CORRECCION: lee
+      *    CORRECCIONES.DAT (registros ya corregidos, identificados por
+      *    el NUMERO-REGISTRO que salio en ERRORCODIGO.DAT) y los graba
+      *    en TOTALVENTAS.DAT sin reprocesar VENTAS.DAT completo (ver
+      *    5000-PROCESO-CORRECCION)
+
+      *    junto a TOTALVENTAS.DAT se genera TOTALVENTAS.CSV, version
+      *    delimitada por comas con cabecera y el importe con punto
+      *    decimal explicito, para que finanzas la abra directamente
+      *    en una hoja de calculo (ver 2250-GRABAR-TOTAL-CSV)
+
+      *    ademas de ERRORCODIGO.DAT y ERRORVENTA.DAT (que se mantienen
+      *    tal cual porque el modo CORRECCION los necesita, ver
+      *    5000-PROCESO-CORRECCION) se genera EXCEPCIONES.DAT, un
+      *    informe unico y legible que junta ambos rechazos con el
+      *    motivo del rechazo en texto (ver 2350-GRABAR-EXCEPCION-
+      *    CODIGO y 2450-GRABAR-EXCEPCION-VENTA)
 
       * Tectonics: cobc
 
@@ -46,14 +72,35 @@
            SELECT TOTAL ASSIGN TO "TOTALVENTAS.DAT"
            ORGANIZATION IS LINE SEQUENTIAL
            FILE STATUS FS-TOTAL.
+      *--------------ARCHIVO DE SALIDA: EXTRACTO CSV PARA FINANZAS
+           SELECT TOTAL-CSV ASSIGN TO "TOTALVENTAS.CSV"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS FS-TOTAL-CSV.
       *--------------ARCHIVO DE SALIDA
            SELECT ERRORCODIGO ASSIGN TO "ERRORCODIGO.DAT"
            ORGANIZATION IS LINE SEQUENTIAL
-           FILE STATUS FS-TOTAL.
+           FILE STATUS FS-ERRORCODIGO.
       *--------------ARCHIVO DE SALIDA
            SELECT ERRORVENTA ASSIGN TO "ERRORVENTA.DAT"
            ORGANIZATION IS LINE SEQUENTIAL
-           FILE STATUS FS-TOTAL.
+           FILE STATUS FS-ERRORVENTA.
+      *--------------ARCHIVO DE SALIDA: INFORME LEGIBLE DE EXCEPCIONES
+           SELECT EXCEPCIONES ASSIGN TO "EXCEPCIONES.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS FS-EXCEPCIONES.
+      *--------------ARCHIVO DE SALIDA: CUADRE DE CONTROL DEL PROCESO
+           SELECT CONTROL-VENTAS ASSIGN TO "TOTALVENTAS-CONTROL.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS FS-CONTROL.
+      *--------------ARCHIVO DE SALIDA/ENTRADA: PUNTOS DE REANUDACION
+           SELECT CHECKPOINT ASSIGN TO "CHECKPOINT.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS FS-CHECKPOINT.
+      *--------------ARCHIVO DE ENTRADA: REGISTROS YA CORREGIDOS, PARA
+      *--------------MODO-EJECUCION = CORRECCION
+           SELECT CORRECCIONES ASSIGN TO "CORRECCIONES.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS FS-CORRECCIONES.
 
       ******************************************************************
       *                 DATA DIVISION
@@ -66,20 +113,30 @@
            FD VENTAS
            BLOCK CONTAINS 0 RECORDS
            RECORDING MODE IS F.
-       01  REG-VENTAS-DAT PIC X(13).
+      *    CODIGO(5) + CANTIDAD(3) + PRECIO(5) + FECHA AAAAMMDD(8)
+      *    + TIENDA(3)
+       01  REG-VENTAS-DAT PIC X(24).
 
            FD TOTAL
            BLOCK CONTAINS 0 RECORDS
            RECORDING MODE IS F.
       *    LA CANTIDAD TOTAL M�XIMA ES DE 8 DIGITOS
-       01  REG-TOTAL-DAT PIC X(13).
+      *    CODIGO(5) + INGRESO(8) + FECHA AAAAMMDD(8) + TIENDA(3)
+       01  REG-TOTAL-DAT PIC X(24).
+
+           FD TOTAL-CSV
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+      *EXTRACTO DELIMITADO POR COMAS DE TOTALVENTAS.DAT, CON CABECERA
+      *Y EL IMPORTE CON PUNTO DECIMAL EXPLICITO (VER 2250-GRABAR-TOTAL
+      *-CSV), PARA ABRIR DIRECTAMENTE EN HOJA DE CALCULO
+       01  REG-TOTAL-CSV-DAT PIC X(60).
 
            FD ERRORCODIGO
            BLOCK CONTAINS 0 RECORDS
            RECORDING MODE IS F.
       *AL NO TENER CODIGO SE GUARDA EL NUMERO DE REGISTRO
-      *EL EJERCICIO SE REALIZA CON MAX 99 VENTAS
-       01  REG-ERRORCODIGO-DAT PIC X(10).
+       01  REG-ERRORCODIGO-DAT PIC X(15).
 
            FD ERRORVENTA
            BLOCK CONTAINS 0 RECORDS
@@ -87,6 +144,37 @@
       *ALMACENAMOS LOS REGISTROS QUE SU CANTIDAD Y/O IMPORTE SEA 0
        01  REG-ERRORVENTAS-DAT PIC X(13).
 
+           FD EXCEPCIONES
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+      *INFORME LEGIBLE QUE JUNTA ERRORCODIGO.DAT Y ERRORVENTA.DAT CON
+      *EL MOTIVO DEL RECHAZO EN TEXTO (VER 2350-GRABAR-EXCEPCION-CODIGO
+      *Y 2450-GRABAR-EXCEPCION-VENTA)
+       01  REG-EXCEPCION-DAT PIC X(100).
+
+           FD CONTROL-VENTAS
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+      *CUADRE: LEIDOS, CANTIDAD Y ACU-INGRESO TOTALES, REGISTROS
+      *GRABADOS EN CADA UNO DE LOS TRES FICHEROS DE SALIDA, Y MODO DE
+      *EJECUCION QUE PRODUJO EL REGISTRO (NORMAL/RESTART/CORRECCION)
+       01  REG-CONTROL-DAT PIC X(63).
+
+           FD CHECKPOINT
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+      *PUNTO DE REANUDACION: SE VA A�ADIENDO UN REGISTRO CADA
+      *CHECKPOINT-INTERVALO LECTURAS DE VENTAS. EN UN REARRANQUE SE
+      *TOMA EL ULTIMO REGISTRO DEL FICHERO COMO PUNTO DE PARTIDA
+       01  REG-CHECKPOINT-DAT PIC X(8953).
+
+           FD CORRECCIONES
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+      *NUMERO-REGISTRO(7, EL QUE SALIO EN ERRORCODIGO.DAT) + VENTA YA
+      *CORREGIDA: CODIGO(5)+CANTIDAD(3)+PRECIO(5)+FECHA(8)+TIENDA(3)
+       01  REG-CORRECCIONES-DAT PIC X(31).
+
 
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
@@ -94,11 +182,18 @@
        01  FILE-STATUS.
            05 FS-VENTAS         PIC 9(2) VALUES ZEROS.
            05 FS-TOTAL          PIC 9(2) VALUES ZEROS.
+           05 FS-TOTAL-CSV      PIC 9(2) VALUES ZEROS.
            05 FS-ERRORCODIGO    PIC 9(2) VALUES ZEROS.
            05 FS-ERRORVENTA     PIC 9(2) VALUES ZEROS.
+           05 FS-EXCEPCIONES    PIC 9(2) VALUES ZEROS.
+           05 FS-CONTROL        PIC 9(2) VALUES ZEROS.
+           05 FS-CHECKPOINT     PIC 9(2) VALUES ZEROS.
+           05 FS-CORRECCIONES   PIC 9(2) VALUES ZEROS.
 
        01  SWITCH-END-OF-FILE.
-           05 SW-EOF-VENTAS     PIC X(2) VALUES "NO".
+           05 SW-EOF-VENTAS       PIC X(2) VALUES "NO".
+           05 SW-EOF-CHECKPOINT   PIC X(2) VALUES "NO".
+           05 SW-EOF-CORRECCIONES PIC X(2) VALUES "NO".
 
       *    LAS COPYS PODRIAN ESTAR EN ARCHIVOS APARTE
        01  COPYS.
@@ -106,13 +201,17 @@
                05 CODIGO-VENTAS PIC X(5) VALUES SPACES.
                05 CANT-VENTAS   PIC 9(3) VALUES ZEROS.
                05 PRECIO-VENTAS PIC 9(3)V99 VALUES ZEROS.
+               05 FECHA-VENTAS  PIC 9(8) VALUES ZEROS.
+               05 TIENDA-VENTAS PIC X(3) VALUES SPACES.
 
            02 REG-TOTAL.
                05 CODIGO-TOTAL  PIC X(5) VALUES SPACES.
                05 INGRESO-TOTAL PIC 9(6)V99 VALUES ZEROS.
+               05 FECHA-TOTAL   PIC 9(8) VALUES ZEROS.
+               05 TIENDA-TOTAL  PIC X(3) VALUES SPACES.
 
            02 REG-ERRORCODIGO.
-               05 NUMERO-REGISTRO    PIC 9(2) VALUES ZEROS.
+               05 NUMERO-REGISTRO    PIC 9(7) VALUES ZEROS.
                05 CANT-ERRORCODIGO   PIC 9(3) VALUES ZEROS.
                05 PRECIO-ERRORCODIGO PIC 9(3)V99 VALUES ZEROS.
 
@@ -121,24 +220,75 @@
                05 CANT-ERRORVENTAS   PIC 9(3) VALUES ZEROS.
                05 PRECIO-ERRORVENTAS PIC 9(3)V99 VALUES ZEROS.
 
-      * LOS CONTADORES SERAN DE 2 DIGITOS
+           02 REG-CONTROL.
+               05 CONTROL-REG-LEIDOS      PIC 9(7) VALUES ZEROS.
+               05 CONTROL-CANT-TOTAL      PIC 9(10) VALUES ZEROS.
+               05 CONTROL-INGRESO-TOTAL   PIC 9(13)V99 VALUES ZEROS.
+               05 CONTROL-REG-TOTAL       PIC 9(7) VALUES ZEROS.
+               05 CONTROL-REG-ERRORCODIGO PIC 9(7) VALUES ZEROS.
+               05 CONTROL-REG-ERRORVENTA  PIC 9(7) VALUES ZEROS.
+      *NORMAL/RESTART (CUADRE DE UN RUN DE VENTAS.DAT) O CORRECCION
+      *(CUADRE DE UN RUN DE CORRECCIONES.DAT), PARA QUE EL AUDITOR
+      *PUEDA DISTINGUIR AMBOS TIPOS DE REGISTRO EN EL MISMO FICHERO
+               05 CONTROL-MODO-EJECUCION  PIC X(10) VALUES SPACES.
+
+           02 REG-CHECKPOINT.
+               05 CK-REG-PROCESADOS    PIC 9(7) VALUES ZEROS.
+               05 CK-ACU-CANT          PIC 9(10) VALUES ZEROS.
+               05 CK-ACU-INGRESO       PIC 9(13)V99 VALUES ZEROS.
+               05 CK-AUX-CODIGO-VENTAS PIC X(5) VALUES SPACES.
+               05 CK-AUX-CANT-VENTAS   PIC 9(3) VALUES ZEROS.
+               05 CK-CONT-EMPATES      PIC 9(2) VALUES ZEROS.
+               05 CK-CONT-REG-TOTAL    PIC 9(7) VALUES ZEROS.
+               05 CK-CONT-ERRORCODIGO  PIC 9(7) VALUES ZEROS.
+               05 CK-CONT-ERRORVENTA   PIC 9(7) VALUES ZEROS.
+               05 CK-TOP-ENTRADA OCCURS 10 TIMES.
+                   10 CK-TOP-CODIGO    PIC X(5) VALUES SPACES.
+                   10 CK-TOP-CANTIDAD  PIC 9(3) VALUES ZEROS.
+               05 CK-CONT-GRUPOS          PIC 9(3) VALUES ZEROS.
+               05 CK-CONT-GRUPOS-PERDIDOS PIC 9(7) VALUES ZEROS.
+               05 CK-GRUPO-ENTRADA OCCURS 200 TIMES.
+                   10 CK-GRUPO-TIENDA       PIC X(3) VALUES SPACES.
+                   10 CK-GRUPO-FECHA        PIC 9(8) VALUES ZEROS.
+                   10 CK-GRUPO-CANT         PIC 9(10) VALUES ZEROS.
+                   10 CK-GRUPO-INGRESO      PIC 9(13)V99 VALUES ZEROS.
+                   10 CK-GRUPO-MEJOR-CODIGO PIC X(5) VALUES SPACES.
+                   10 CK-GRUPO-MEJOR-CANT   PIC 9(3) VALUES ZEROS.
+
+      *VENTA YA CORREGIDA, LEIDA DE CORRECCIONES.DAT EN MODO CORRECCION
+           02 REG-CORRECCION.
+               05 CORRECCION-NUMERO-REGISTRO PIC 9(7) VALUES ZEROS.
+               05 CORRECCION-CODIGO          PIC X(5) VALUES SPACES.
+               05 CORRECCION-CANT            PIC 9(3) VALUES ZEROS.
+               05 CORRECCION-PRECIO          PIC 9(3)V99 VALUES ZEROS.
+               05 CORRECCION-FECHA           PIC 9(8) VALUES ZEROS.
+               05 CORRECCION-TIENDA          PIC X(3) VALUES SPACES.
+
+      * LOS CONTADORES DE VOLUMEN SON DE 7 DIGITOS PARA SOPORTAR
+      * UN DIA COMPLETO DE VENTAS SIN DESBORDAMIENTO
        01  CONTADORES.
       *CONTADOR DE REGISTROS LEIDOS DE VENTAS
-           05 CONT-REG-VENTAS   PIC 9(2) VALUES ZEROS.
+           05 CONT-REG-VENTAS   PIC 9(7) VALUES ZEROS.
       *CONTADOR DE REGISTROS GRABADOS EN TOTAL
-           05 CONT-REG-TOTAL    PIC 9(2) VALUES ZEROS.
+           05 CONT-REG-TOTAL    PIC 9(7) VALUES ZEROS.
       *CONTADOR DE EMPATES EN CANTIDAD
            05 CONT-EMPATES      PIC 9(2) VALUES ZEROS.
       *CONTADOR DE ERRORES DE CODIGO
-           05 CONT-ERRORCODIGO  PIC 9(2) VALUES ZEROS.
+           05 CONT-ERRORCODIGO  PIC 9(7) VALUES ZEROS.
       *CONTADOR DE ERRORES DE VENTA
-           05 CONT-ERRORVENTA   PIC 9(2) VALUES ZEROS.
+           05 CONT-ERRORVENTA   PIC 9(7) VALUES ZEROS.
+      *CONTADOR DE CORRECCIONES APLICADAS (MODO CORRECCION)
+           05 CONT-CORRECCIONES PIC 9(7) VALUES ZEROS.
+      *CONTADOR DE VENTAS QUE NO ENTRARON EN EL DESGLOSE POR TIENDA Y
+      *FECHA POR HABERSE AGOTADO GRUPO-ENTRADA (VER 2150-ACUMULAR-GRUPO)
+           05 CONT-GRUPOS-PERDIDOS PIC 9(7) VALUES ZEROS.
 
        01  ACUMULADORES.
-      *ACUMULADOR DE CANTIDADES VENDIDAS MAX 5 DIGITOS
-           05 ACU-CANT          PIC 9(5)    VALUES ZEROS.
-      *ACUMULADOR DE INGRESO MAX 10 DIGITOS
-           05 ACU-INGRESO       PIC 9(6)V99 VALUES ZEROS.
+      *ACUMULADOR DE CANTIDADES VENDIDAS, DIMENSIONADO PARA EL NUEVO
+      *TOPE DE 9.999.999 REGISTROS POR EJECUCION (VER CONTADORES)
+           05 ACU-CANT          PIC 9(10)    VALUES ZEROS.
+      *ACUMULADOR DE INGRESO, MISMO MOTIVO
+           05 ACU-INGRESO       PIC 9(13)V99 VALUES ZEROS.
       *VARIABLE USADA PARA CALCULAR EL INGRESO MEDIO POR PRODUCTO
        01  VARIABLES.
            05 INGRESO-MEDIO     PIC 9(6)V99 VALUES ZEROS.
@@ -149,12 +299,74 @@
                10 AUX-CODIGO-VENTAS PIC X(5) VALUES SPACES.
                10 AUX-CANT-VENTAS   PIC 9(3) VALUES ZEROS.
 
+      *RANKING DE LOS 10 PRODUCTOS MAS VENDIDOS EN CANTIDAD, DE MAYOR
+      *A MENOR. AUX-MAYOR-CANT SIGUE SIENDO EL #1 DE ESTA TABLA
+       01  TOP-VENTAS.
+           05 TOP-ENTRADA OCCURS 10 TIMES INDEXED BY IDX-TOP.
+               10 TOP-CODIGO    PIC X(5) VALUES SPACES.
+               10 TOP-CANTIDAD  PIC 9(3) VALUES ZEROS.
+           05 TOP-POS-INSERCION PIC 9(2) VALUES ZEROS.
+           05 TOP-RANKING       PIC 9(2) VALUES ZEROS.
+
+      *DESGLOSE DE ACUMULADOS POR TIENDA+FECHA, PARA PODER CONSOLIDAR
+      *VARIAS TIENDAS/DIAS EN UNA MISMA EJECUCION DE VENTAS.DAT. SI SE
+      *AGOTAN LAS 200 COMBINACIONES SE AVISA UNA VEZ Y SE CUENTA LO QUE
+      *SE QUEDA FUERA DEL DESGLOSE (VER 2150-ACUMULAR-GRUPO); EL TOTAL
+      *GLOBAL (ACU-CANT/ACU-INGRESO) NO SE VE AFECTADO
+       01  RESUMEN-TIENDA-FECHA.
+           05 CONT-GRUPOS PIC 9(3) VALUES ZEROS.
+           05 GRUPO-ENTRADA OCCURS 200 TIMES INDEXED BY IDX-GRUPO.
+               10 GRUPO-TIENDA       PIC X(3) VALUES SPACES.
+               10 GRUPO-FECHA        PIC 9(8) VALUES ZEROS.
+               10 GRUPO-CANT         PIC 9(10) VALUES ZEROS.
+               10 GRUPO-INGRESO      PIC 9(13)V99 VALUES ZEROS.
+      *PRODUCTO MAS VENDIDO DENTRO DE ESTA TIENDA+FECHA (VER
+      *2130-ACTUALIZAR-MEJOR-GRUPO), PARA PODER DAR UN MEJOR VENDEDOR
+      *POR TIENDA/DIA Y NO SOLO EL GLOBAL DE TODO EL FICHERO
+               10 GRUPO-MEJOR-CODIGO PIC X(5) VALUES SPACES.
+               10 GRUPO-MEJOR-CANT   PIC 9(3) VALUES ZEROS.
+           05 GRUPO-POS           PIC 9(3) VALUES ZEROS.
+           05 SW-GRUPO-DESBORDADO PIC X(2) VALUES "NO".
+
+      *CAMPOS AUXILIARES PARA MONTAR LA LINEA DE TOTALVENTAS.CSV. EL
+      *IMPORTE SE PARTE EN ENTERO/DECIMAL Y SE RECOMPONE CON UN PUNTO
+      *LITERAL PORQUE DECIMAL-POINT IS COMMA CAMBIA EL SIGNIFICADO DEL
+      *"." EN LAS PICTURE DE EDICION (VER 2250-GRABAR-TOTAL-CSV)
+       01  CSV-TOTALVENTAS.
+           05 CSV-IMPORTE-ENT-NUM PIC 9(6) VALUES ZEROS.
+           05 CSV-IMPORTE-ENT-ED  PIC ZZZZZ9.
+           05 CSV-IMPORTE-DEC     PIC 99 VALUES ZEROS.
+           05 CSV-LINEA            PIC X(60) VALUES SPACES.
+
+      *CAMPOS AUXILIARES PARA MONTAR LA LINEA DE EXCEPCIONES.DAT (VER
+      *2350-GRABAR-EXCEPCION-CODIGO Y 2450-GRABAR-EXCEPCION-VENTA). EL
+      *PRECIO SE PARTE EN ENTERO/DECIMAL POR EL MISMO MOTIVO QUE EN
+      *CSV-TOTALVENTAS
+       01  EXCEPCION-CAMPOS.
+           05 EXC-NUM-REGISTRO-ED PIC ZZZZZZ9.
+           05 EXC-CANT-ED         PIC ZZ9.
+           05 EXC-PRECIO-ENT-NUM  PIC 9(3) VALUES ZEROS.
+           05 EXC-PRECIO-DEC      PIC 99 VALUES ZEROS.
+           05 EXC-PRECIO-ENT-ED   PIC ZZ9.
+           05 EXC-MOTIVO          PIC X(40) VALUES SPACES.
+           05 EXC-LINEA           PIC X(100) VALUES SPACES.
+
       *GESTION DE ERRORES
        01  ERROR-FICHERO.
            05 ERRORFI-EN-ACCION     PIC X(08) VALUES SPACES.
            05 ERRORFI-EN-FICHERO    PIC X(15) VALUES SPACES.
            05 ERRORFI-FS            PIC 9(02) VALUES ZEROS.
 
+      *MODO DE EJECUCION: NORMAL, RESTART (REANUDACION TRAS UN ABEND DE
+      *FICHERO, VER 9000-ERROR-FICHERO) O CORRECCION (APLICA LOS
+      *REGISTROS DE CORRECCIONES.DAT, VER 5000-PROCESO-CORRECCION). SE
+      *INDICA CON LA VARIABLE DE ENTORNO MODO-EJECUCION
+       01  CONTROL-EJECUCION.
+           05 MODO-EJECUCION     PIC X(10) VALUES "NORMAL".
+      *CADA CUANTAS LECTURAS DE VENTAS SE GRABA UN CHECKPOINT
+           05 CHECKPOINT-INTERVALO  PIC 9(5) VALUE 50.
+           05 SW-HAY-CHECKPOINT     PIC X(2) VALUES "NO".
+
       ******************************************************************
       *                 PROCEDURE DIVISION
       ******************************************************************
@@ -162,23 +374,52 @@
        PROCEDURE DIVISION.
       *-----------------------------------------------------------------
 
-           PERFORM 1000-INICIO  THRU 1000-FIN-INICIO
-           PERFORM 2000-PROCESO THRU 2000-FIN-PROCESO
-                                UNTIL SW-EOF-VENTAS = "SI"
-           PERFORM 3000-FIN     THRU 3000-FIN-FIN.
+           PERFORM 1010-LEER-PARAMETROS THRU 1010-FIN-LEER-PARAMETROS
+
+           IF MODO-EJECUCION = "CORRECCION"
+             PERFORM 5000-PROCESO-CORRECCION
+                THRU 5000-FIN-PROCESO-CORRECCION
+           ELSE
+             PERFORM 1000-INICIO  THRU 1000-FIN-INICIO
+             PERFORM 2000-PROCESO THRU 2000-FIN-PROCESO
+                                  UNTIL SW-EOF-VENTAS = "SI"
+             PERFORM 3000-FIN     THRU 3000-FIN-FIN
+           END-IF.
 
        1000-INICIO.
       *------------
 
            INITIALIZE CONTADORES
                       ACUMULADORES
-                      AUXILIARES.
+                      AUXILIARES
+                      TOP-VENTAS
+                      RESUMEN-TIENDA-FECHA.
+
+      *INITIALIZE DEJA LOS ALFANUMERICOS A SPACES (IGNORA LA CLAUSULA
+      *VALUE), ASI QUE EL SWITCH HAY QUE REPONERLO A MANO
+           MOVE "NO" TO SW-GRUPO-DESBORDADO
+
+           IF MODO-EJECUCION = "RESTART"
+             PERFORM 1060-CARGAR-CHECKPOINT
+                THRU 1060-FIN-CARGAR-CHECKPOINT
+           END-IF
 
            PERFORM 1100-ABRIR-FICHEROS THRU 1100-FIN-ABRIR-FICHEROS.
 
+           IF SW-HAY-CHECKPOINT = "SI"
+             PERFORM 1070-RESTAURAR-ACUMULADORES
+                THRU 1070-FIN-RESTAURAR-ACUMULADORES
+           END-IF
+
       *REALIZAMOS UNA LECTURA ANTICIPADA
            PERFORM 4000-LEER-VENTAS    THRU 4000-FIN-LEER-VENTAS
 
+      *EN UN REARRANQUE SALTAMOS (SIN REPROCESAR) LOS REGISTROS QUE
+      *EL CHECKPOINT INDICA QUE YA SE GRABARON EN LA EJECUCION ANTERIOR
+           PERFORM 4000-LEER-VENTAS THRU 4000-FIN-LEER-VENTAS
+             UNTIL SW-EOF-VENTAS = "SI"
+                OR CONT-REG-VENTAS > CK-REG-PROCESADOS
+
       *APROVECHAMOS LA LECTURA PARA DETECTAR SI EL ARCHIVO ESTA VACIO
            IF SW-EOF-VENTAS = "SI"
 
@@ -188,14 +429,110 @@
 
       *AL DEJAR EL CODIGO ANTERIOR EN CASO DE EMPATE, PARA EVITAR
       *DEJAR EN EL PRIMER EMPATE VACIO, MOVEMOS EL CODIGO Y EL EMPATE
-
-           MOVE CODIGO-VENTAS TO AUX-CODIGO-VENTAS
-           MOVE 0             TO CONT-EMPATES.
+      *(SOLO EN ARRANQUE EN FRIO; EN UN REARRANQUE YA VIENE DEL
+      *CHECKPOINT EN 1070-RESTAURAR-ACUMULADORES)
+           IF SW-HAY-CHECKPOINT = "NO"
+             MOVE CODIGO-VENTAS TO AUX-CODIGO-VENTAS
+             MOVE 0             TO CONT-EMPATES
+           END-IF.
 
        1000-FIN-INICIO.
       *----------------
            EXIT.
 
+       1010-LEER-PARAMETROS.
+      *---------------------
+      *MODO-EJECUCION: NORMAL (POR DEFECTO) O RESTART
+           ACCEPT MODO-EJECUCION FROM ENVIRONMENT "MODO-EJECUCION"
+
+           IF MODO-EJECUCION = SPACES
+             MOVE "NORMAL" TO MODO-EJECUCION
+           END-IF.
+
+       1010-FIN-LEER-PARAMETROS.
+      *-------------------------
+           EXIT.
+
+       1060-CARGAR-CHECKPOINT.
+      *-----------------------
+           OPEN INPUT CHECKPOINT
+
+           IF FS-CHECKPOINT = 35
+             DISPLAY "MODO RESTART SOLICITADO PERO NO EXISTE CHECKPOI"
+      -      "NT.DAT"
+             STOP RUN
+           END-IF
+
+           IF FS-CHECKPOINT <> 0
+             MOVE "ABRIR" TO ERRORFI-EN-ACCION
+             MOVE "CHECKPOINT.DAT" TO ERRORFI-EN-FICHERO
+             MOVE FS-CHECKPOINT TO ERRORFI-FS
+             PERFORM 9000-ERROR-FICHERO THRU 9000-FIN-ERROR-FICHERO
+           END-IF
+
+      *NOS QUEDAMOS CON EL ULTIMO REGISTRO DEL FICHERO DE CHECKPOINTS
+           PERFORM UNTIL SW-EOF-CHECKPOINT = "SI"
+             READ CHECKPOINT INTO REG-CHECKPOINT
+               AT END
+                 MOVE "SI" TO SW-EOF-CHECKPOINT
+               NOT AT END
+                 MOVE "SI" TO SW-HAY-CHECKPOINT
+             END-READ
+           END-PERFORM
+
+           CLOSE CHECKPOINT
+
+           IF SW-HAY-CHECKPOINT = "NO"
+             DISPLAY "MODO RESTART SOLICITADO PERO CHECKPOINT.DAT EST"
+      -      "A VACIO"
+             STOP RUN
+           END-IF.
+
+       1060-FIN-CARGAR-CHECKPOINT.
+      *----------------------------
+           EXIT.
+
+       1070-RESTAURAR-ACUMULADORES.
+      *-----------------------------
+           MOVE CK-ACU-CANT          TO ACU-CANT
+           MOVE CK-ACU-INGRESO       TO ACU-INGRESO
+           MOVE CK-AUX-CODIGO-VENTAS TO AUX-CODIGO-VENTAS
+           MOVE CK-AUX-CANT-VENTAS   TO AUX-CANT-VENTAS
+           MOVE CK-CONT-EMPATES      TO CONT-EMPATES
+           MOVE CK-CONT-REG-TOTAL    TO CONT-REG-TOTAL
+           MOVE CK-CONT-ERRORCODIGO  TO CONT-ERRORCODIGO
+           MOVE CK-CONT-ERRORVENTA   TO CONT-ERRORVENTA
+
+           PERFORM VARYING IDX-TOP FROM 1 BY 1 UNTIL IDX-TOP > 10
+             MOVE CK-TOP-CODIGO(IDX-TOP)   TO TOP-CODIGO(IDX-TOP)
+             MOVE CK-TOP-CANTIDAD(IDX-TOP) TO TOP-CANTIDAD(IDX-TOP)
+           END-PERFORM
+
+           MOVE CK-CONT-GRUPOS          TO CONT-GRUPOS
+           MOVE CK-CONT-GRUPOS-PERDIDOS TO CONT-GRUPOS-PERDIDOS
+           IF CK-CONT-GRUPOS-PERDIDOS > 0
+             MOVE "SI" TO SW-GRUPO-DESBORDADO
+           END-IF
+
+           PERFORM VARYING IDX-GRUPO FROM 1 BY 1 UNTIL IDX-GRUPO > 200
+             MOVE CK-GRUPO-TIENDA(IDX-GRUPO)
+               TO GRUPO-TIENDA(IDX-GRUPO)
+             MOVE CK-GRUPO-FECHA(IDX-GRUPO)
+               TO GRUPO-FECHA(IDX-GRUPO)
+             MOVE CK-GRUPO-CANT(IDX-GRUPO)
+               TO GRUPO-CANT(IDX-GRUPO)
+             MOVE CK-GRUPO-INGRESO(IDX-GRUPO)
+               TO GRUPO-INGRESO(IDX-GRUPO)
+             MOVE CK-GRUPO-MEJOR-CODIGO(IDX-GRUPO)
+               TO GRUPO-MEJOR-CODIGO(IDX-GRUPO)
+             MOVE CK-GRUPO-MEJOR-CANT(IDX-GRUPO)
+               TO GRUPO-MEJOR-CANT(IDX-GRUPO)
+           END-PERFORM.
+
+       1070-FIN-RESTAURAR-ACUMULADORES.
+      *-----------------------------------
+           EXIT.
+
        1100-ABRIR-FICHEROS.
       *--------------------
            OPEN INPUT VENTAS
@@ -207,7 +544,13 @@
                PERFORM 9000-ERROR-FICHERO THRU 9000-FIN-ERROR-FICHERO
            END-IF
 
-           OPEN OUTPUT TOTAL
+      *EN REARRANQUE SE ABREN EN EXTEND PARA CONSERVAR LO YA GRABADO
+      *EN LA EJECUCION ANTERIOR
+           IF MODO-EJECUCION = "RESTART"
+             OPEN EXTEND TOTAL
+           ELSE
+             OPEN OUTPUT TOTAL
+           END-IF
 
            IF FS-TOTAL <> 0
                MOVE "ABRIR" TO ERRORFI-EN-ACCION
@@ -216,7 +559,38 @@
                PERFORM 9000-ERROR-FICHERO THRU 9000-FIN-ERROR-FICHERO
            END-IF.
 
-           OPEN OUTPUT ERRORCODIGO
+      *EN ARRANQUE EN FRIO SE ESTRENA TOTALVENTAS.CSV CON SU CABECERA;
+      *EN REARRANQUE SE CONTINUA EL MISMO FICHERO
+           IF MODO-EJECUCION = "RESTART"
+             OPEN EXTEND TOTAL-CSV
+           ELSE
+             OPEN OUTPUT TOTAL-CSV
+           END-IF
+
+           IF FS-TOTAL-CSV <> 0
+               MOVE "ABRIR" TO ERRORFI-EN-ACCION
+               MOVE "TOTALVENTAS.CSV" TO ERRORFI-EN-FICHERO
+               MOVE FS-TOTAL-CSV TO ERRORFI-FS
+               PERFORM 9000-ERROR-FICHERO THRU 9000-FIN-ERROR-FICHERO
+           END-IF
+
+           IF MODO-EJECUCION <> "RESTART"
+             MOVE "CODIGO,IMPORTE,FECHA,TIENDA" TO REG-TOTAL-CSV-DAT
+             WRITE REG-TOTAL-CSV-DAT
+
+             IF FS-TOTAL-CSV <> 0
+                 MOVE "ESCRIBIR" TO ERRORFI-EN-ACCION
+                 MOVE "TOTALVENTAS.CSV" TO ERRORFI-EN-FICHERO
+                 MOVE FS-TOTAL-CSV TO ERRORFI-FS
+                 PERFORM 9000-ERROR-FICHERO THRU 9000-FIN-ERROR-FICHERO
+             END-IF
+           END-IF.
+
+           IF MODO-EJECUCION = "RESTART"
+             OPEN EXTEND ERRORCODIGO
+           ELSE
+             OPEN OUTPUT ERRORCODIGO
+           END-IF
 
            IF FS-ERRORCODIGO <> 0
                MOVE "ABRIR" TO ERRORFI-EN-ACCION
@@ -225,7 +599,11 @@
                PERFORM 9000-ERROR-FICHERO THRU 9000-FIN-ERROR-FICHERO
            END-IF.
 
-           OPEN OUTPUT ERRORVENTA
+           IF MODO-EJECUCION = "RESTART"
+             OPEN EXTEND ERRORVENTA
+           ELSE
+             OPEN OUTPUT ERRORVENTA
+           END-IF
 
            IF FS-ERRORVENTA <> 0
                MOVE "ABRIR" TO ERRORFI-EN-ACCION
@@ -234,6 +612,45 @@
                PERFORM 9000-ERROR-FICHERO THRU 9000-FIN-ERROR-FICHERO
            END-IF.
 
+           IF MODO-EJECUCION = "RESTART"
+             OPEN EXTEND EXCEPCIONES
+           ELSE
+             OPEN OUTPUT EXCEPCIONES
+           END-IF
+
+           IF FS-EXCEPCIONES <> 0
+               MOVE "ABRIR" TO ERRORFI-EN-ACCION
+               MOVE "EXCEPCIONES.DAT" TO ERRORFI-EN-FICHERO
+               MOVE FS-EXCEPCIONES TO ERRORFI-FS
+               PERFORM 9000-ERROR-FICHERO THRU 9000-FIN-ERROR-FICHERO
+           END-IF.
+
+           IF MODO-EJECUCION = "RESTART"
+             OPEN EXTEND CONTROL-VENTAS
+           ELSE
+             OPEN OUTPUT CONTROL-VENTAS
+           END-IF
+
+           IF FS-CONTROL <> 0
+               MOVE "ABRIR" TO ERRORFI-EN-ACCION
+               MOVE "TOTALVENTAS-CONTROL.DAT" TO ERRORFI-EN-FICHERO
+               MOVE FS-CONTROL TO ERRORFI-FS
+               PERFORM 9000-ERROR-FICHERO THRU 9000-FIN-ERROR-FICHERO
+           END-IF.
+
+           IF MODO-EJECUCION = "RESTART"
+             OPEN EXTEND CHECKPOINT
+           ELSE
+             OPEN OUTPUT CHECKPOINT
+           END-IF
+
+           IF FS-CHECKPOINT <> 0
+               MOVE "ABRIR" TO ERRORFI-EN-ACCION
+               MOVE "CHECKPOINT.DAT" TO ERRORFI-EN-FICHERO
+               MOVE FS-CHECKPOINT TO ERRORFI-FS
+               PERFORM 9000-ERROR-FICHERO THRU 9000-FIN-ERROR-FICHERO
+           END-IF.
+
        1100-FIN-ABRIR-FICHEROS.
       *------------------------
            EXIT.
@@ -278,19 +695,75 @@
       *UN PARAMETRO QUE INDIQUE CUANTOS CODIGOS M�S TIENES ESAS MISMAS
       * VENTAS
              WHEN CANT-VENTAS = AUX-CANT-VENTAS
-               ADD 1 TO CONT-EMPATES.
+               ADD 1 TO CONT-EMPATES
+           END-EVALUATE
+
+           PERFORM 2120-ACTUALIZAR-TOP10 THRU 2120-FIN-ACTUALIZAR-TOP10.
 
        2100-FIN-COMPARAR-CANT.
       *-----------------------
            EXIT.
 
+       2120-ACTUALIZAR-TOP10.
+      *----------------------
+      *BUSCAMOS LA PRIMERA POSICION DEL RANKING QUE ESTE RECORD SUPERA
+      *(O QUE ESTE AUN LIBRE) PARA INSERTARLO ORDENADO DE MAYOR A MENOR
+           MOVE 0 TO TOP-POS-INSERCION
+
+           PERFORM VARYING IDX-TOP FROM 1 BY 1
+                   UNTIL IDX-TOP > 10 OR TOP-POS-INSERCION > 0
+             IF CANT-VENTAS > TOP-CANTIDAD(IDX-TOP)
+               MOVE IDX-TOP TO TOP-POS-INSERCION
+             END-IF
+           END-PERFORM
+
+           IF TOP-POS-INSERCION > 0
+      *DESPLAZAMOS HACIA ABAJO EL RESTO DEL RANKING PARA DEJAR HUECO
+             PERFORM VARYING IDX-TOP FROM 10 BY -1
+                     UNTIL IDX-TOP = TOP-POS-INSERCION
+               MOVE TOP-CODIGO(IDX-TOP - 1)   TO TOP-CODIGO(IDX-TOP)
+               MOVE TOP-CANTIDAD(IDX-TOP - 1) TO TOP-CANTIDAD(IDX-TOP)
+             END-PERFORM
+
+             MOVE CODIGO-VENTAS TO TOP-CODIGO(TOP-POS-INSERCION)
+             MOVE CANT-VENTAS   TO TOP-CANTIDAD(TOP-POS-INSERCION)
+           END-IF.
+
+       2120-FIN-ACTUALIZAR-TOP10.
+      *----------------------------
+           EXIT.
+
+       2130-ACTUALIZAR-MEJOR-GRUPO.
+      *----------------------------
+      *EQUIVALENTE A 2100-COMPARAR-CANT PERO POR TIENDA+FECHA EN LUGAR
+      *DE GLOBAL: SE LLAMA DESDE 2200-GRABAR-TOTAL, YA QUE ES ALLI
+      *DONDE 2150-ACUMULAR-GRUPO HA DEJADO GRUPO-POS APUNTANDO AL
+      *GRUPO TIENDA+FECHA DE ESTA VENTA
+           IF GRUPO-POS > 0
+             IF CANT-VENTAS > GRUPO-MEJOR-CANT(GRUPO-POS)
+               MOVE CODIGO-VENTAS TO GRUPO-MEJOR-CODIGO(GRUPO-POS)
+               MOVE CANT-VENTAS   TO GRUPO-MEJOR-CANT(GRUPO-POS)
+             END-IF
+           END-IF.
+
+       2130-FIN-ACTUALIZAR-MEJOR-GRUPO.
+      *--------------------------------
+           EXIT.
+
        2200-GRABAR-TOTAL.
       *------------------
       *PREPARAMOS EL REGISTRO A GUARDAR EN TOTALVENTAS
            MOVE CODIGO-VENTAS TO CODIGO-TOTAL
            COMPUTE INGRESO-TOTAL = CANT-VENTAS * PRECIO-VENTAS
+           MOVE FECHA-VENTAS  TO FECHA-TOTAL
+           MOVE TIENDA-VENTAS TO TIENDA-TOTAL
            ADD INGRESO-TOTAL TO ACU-INGRESO
 
+           PERFORM 2150-ACUMULAR-GRUPO THRU 2150-FIN-ACUMULAR-GRUPO
+
+           PERFORM 2130-ACTUALIZAR-MEJOR-GRUPO
+              THRU 2130-FIN-ACTUALIZAR-MEJOR-GRUPO
+
            WRITE REG-TOTAL-DAT FROM REG-TOTAL
 
            IF FS-TOTAL <> 0
@@ -300,12 +773,91 @@
                PERFORM 9000-ERROR-FICHERO THRU 9000-FIN-ERROR-FICHERO
            END-IF
 
+           PERFORM 2250-GRABAR-TOTAL-CSV THRU 2250-FIN-GRABAR-TOTAL-CSV
+
            ADD 1 TO CONT-REG-TOTAL.
 
        2200-FIN-GRABAR-TOTAL.
       *----------------------
            EXIT.
 
+       2250-GRABAR-TOTAL-CSV.
+      *-----------------------
+      *MISMO REGISTRO QUE TOTALVENTAS.DAT PERO DELIMITADO POR COMAS Y
+      *CON EL IMPORTE EN FORMATO "ENTERO.DECIMALES" PARA HOJA DE CALCULO
+           COMPUTE CSV-IMPORTE-ENT-NUM = INGRESO-TOTAL
+           COMPUTE CSV-IMPORTE-DEC = (INGRESO-TOTAL
+                                      - CSV-IMPORTE-ENT-NUM) * 100
+           MOVE CSV-IMPORTE-ENT-NUM TO CSV-IMPORTE-ENT-ED
+
+           MOVE SPACES TO CSV-LINEA
+           STRING CODIGO-TOTAL               DELIMITED BY SPACE
+                  ","                        DELIMITED BY SIZE
+                  FUNCTION TRIM(CSV-IMPORTE-ENT-ED)
+                                             DELIMITED BY SIZE
+                  "."                        DELIMITED BY SIZE
+                  CSV-IMPORTE-DEC            DELIMITED BY SIZE
+                  ","                        DELIMITED BY SIZE
+                  FECHA-TOTAL                DELIMITED BY SIZE
+                  ","                        DELIMITED BY SIZE
+                  TIENDA-TOTAL               DELIMITED BY SPACE
+             INTO CSV-LINEA
+
+           WRITE REG-TOTAL-CSV-DAT FROM CSV-LINEA
+
+           IF FS-TOTAL-CSV <> 0
+               MOVE "ESCRIBIR" TO ERRORFI-EN-ACCION
+               MOVE "TOTALVENTAS.CSV" TO ERRORFI-EN-FICHERO
+               MOVE FS-TOTAL-CSV TO ERRORFI-FS
+               PERFORM 9000-ERROR-FICHERO THRU 9000-FIN-ERROR-FICHERO
+           END-IF.
+
+       2250-FIN-GRABAR-TOTAL-CSV.
+      *------------------------------
+           EXIT.
+
+       2150-ACUMULAR-GRUPO.
+      *---------------------
+      *ACUMULA CANTIDAD E INGRESO EN EL GRUPO TIENDA+FECHA DE ESTA
+      *VENTA, DANDO DE ALTA EL GRUPO SI ES LA PRIMERA VEZ QUE APARECE
+           MOVE 0 TO GRUPO-POS
+
+           PERFORM VARYING IDX-GRUPO FROM 1 BY 1
+                   UNTIL IDX-GRUPO > CONT-GRUPOS OR GRUPO-POS > 0
+             IF GRUPO-TIENDA(IDX-GRUPO) = TIENDA-VENTAS AND
+                GRUPO-FECHA(IDX-GRUPO)  = FECHA-VENTAS
+               MOVE IDX-GRUPO TO GRUPO-POS
+             END-IF
+           END-PERFORM
+
+           IF GRUPO-POS = 0 AND CONT-GRUPOS < 200
+             ADD 1 TO CONT-GRUPOS
+             MOVE CONT-GRUPOS TO GRUPO-POS
+             MOVE TIENDA-VENTAS TO GRUPO-TIENDA(GRUPO-POS)
+             MOVE FECHA-VENTAS  TO GRUPO-FECHA(GRUPO-POS)
+           END-IF
+
+           IF GRUPO-POS > 0
+             ADD CANT-VENTAS   TO GRUPO-CANT(GRUPO-POS)
+             ADD INGRESO-TOTAL TO GRUPO-INGRESO(GRUPO-POS)
+           ELSE
+      *SE HAN AGOTADO LAS 200 COMBINACIONES TIENDA+FECHA: LA VENTA
+      *SIGUE INCLUIDA EN ACU-CANT/ACU-INGRESO Y TOTALVENTAS.DAT, PERO
+      *SE QUEDA FUERA DEL DESGLOSE, ASI QUE LO AVISAMOS Y CONTAMOS
+             ADD 1 TO CONT-GRUPOS-PERDIDOS
+             IF SW-GRUPO-DESBORDADO = "NO"
+               MOVE "SI" TO SW-GRUPO-DESBORDADO
+               DISPLAY "AVISO: MAS DE 200 COMBINACIONES TIENDA+FECHA E"
+      -        "N ESTA EJECUCION"
+               DISPLAY "LAS VENTAS DE MAS SE SUMAN AL TOTAL PERO NO AP"
+      -        "ARECEN EN EL DESGLOSE"
+             END-IF
+           END-IF.
+
+       2150-FIN-ACUMULAR-GRUPO.
+      *--------------------------
+           EXIT.
+
        2300-GRABAR-ERRORCODIGO.
       *------------------
       *PREPARAMOS EL REGISTRO A GUARDAR EN ERRORCODIGO
@@ -316,19 +868,62 @@
 
            WRITE REG-ERRORCODIGO-DAT FROM REG-ERRORCODIGO
 
-           IF FS-TOTAL <> 0
+           IF FS-ERRORCODIGO <> 0
                MOVE "ESCRIBIR" TO ERRORFI-EN-ACCION
                MOVE "ERRORCODIGO.DAT" TO ERRORFI-EN-FICHERO
                MOVE FS-ERRORCODIGO TO ERRORFI-FS
                PERFORM 9000-ERROR-FICHERO THRU 9000-FIN-ERROR-FICHERO
            END-IF
 
+           PERFORM 2350-GRABAR-EXCEPCION-CODIGO
+              THRU 2350-FIN-GRABAR-EXCEPCION-CODIGO
+
            ADD 1 TO CONT-ERRORCODIGO.
 
        2300-FIN-GRABAR-ERRORCODIGO.
       *----------------------
            EXIT.
 
+       2350-GRABAR-EXCEPCION-CODIGO.
+      *------------------------------
+      *LINEA LEGIBLE PARA EXCEPCIONES.DAT: FALTA EL CODIGO DE PRODUCTO
+           MOVE NUMERO-REGISTRO  TO EXC-NUM-REGISTRO-ED
+           MOVE CANT-ERRORCODIGO TO EXC-CANT-ED
+
+           COMPUTE EXC-PRECIO-ENT-NUM = PRECIO-ERRORCODIGO
+           COMPUTE EXC-PRECIO-DEC = (PRECIO-ERRORCODIGO
+                                     - EXC-PRECIO-ENT-NUM) * 100
+           MOVE EXC-PRECIO-ENT-NUM TO EXC-PRECIO-ENT-ED
+
+           MOVE SPACES TO EXC-LINEA
+           STRING "REGISTRO "                  DELIMITED BY SIZE
+                  FUNCTION TRIM(EXC-NUM-REGISTRO-ED)
+                                                DELIMITED BY SIZE
+                  ": CODIGO DE PRODUCTO VACIO ("
+                                                DELIMITED BY SIZE
+                  "CANTIDAD="                   DELIMITED BY SIZE
+                  FUNCTION TRIM(EXC-CANT-ED)    DELIMITED BY SIZE
+                  ", PRECIO="                   DELIMITED BY SIZE
+                  FUNCTION TRIM(EXC-PRECIO-ENT-ED)
+                                                DELIMITED BY SIZE
+                  "."                           DELIMITED BY SIZE
+                  EXC-PRECIO-DEC                DELIMITED BY SIZE
+                  ")"                           DELIMITED BY SIZE
+             INTO EXC-LINEA
+
+           WRITE REG-EXCEPCION-DAT FROM EXC-LINEA
+
+           IF FS-EXCEPCIONES <> 0
+               MOVE "ESCRIBIR" TO ERRORFI-EN-ACCION
+               MOVE "EXCEPCIONES.DAT" TO ERRORFI-EN-FICHERO
+               MOVE FS-EXCEPCIONES TO ERRORFI-FS
+               PERFORM 9000-ERROR-FICHERO THRU 9000-FIN-ERROR-FICHERO
+           END-IF.
+
+       2350-FIN-GRABAR-EXCEPCION-CODIGO.
+      *-----------------------------------
+           EXIT.
+
        2400-GRABAR-ERRORVENTA.
       *------------------
       *PREPARAMOS EL REGISTRO A GUARDAR EN ERRORVENTA
@@ -338,23 +933,80 @@
 
            WRITE REG-ERRORVENTAS-DAT FROM REG-ERRORVENTA
 
-           IF FS-TOTAL <> 0
+           IF FS-ERRORVENTA <> 0
                MOVE "ESCRIBIR" TO ERRORFI-EN-ACCION
                MOVE "ERRORVENTAS.DAT" TO ERRORFI-EN-FICHERO
                MOVE FS-ERRORVENTA TO ERRORFI-FS
                PERFORM 9000-ERROR-FICHERO THRU 9000-FIN-ERROR-FICHERO
            END-IF
 
+           PERFORM 2450-GRABAR-EXCEPCION-VENTA
+              THRU 2450-FIN-GRABAR-EXCEPCION-VENTA
+
            ADD 1 TO CONT-ERRORVENTA.
 
        2400-FIN-GRABAR-ERRORVENTA.
       *----------------------
            EXIT.
 
+       2450-GRABAR-EXCEPCION-VENTA.
+      *------------------------------
+      *LINEA LEGIBLE PARA EXCEPCIONES.DAT: CANTIDAD Y/O PRECIO EN CERO
+           EVALUATE TRUE
+               WHEN CANT-ERRORVENTAS = ZEROS AND
+                    PRECIO-ERRORVENTAS = ZEROS
+                   MOVE "CANTIDAD Y PRECIO EN CERO" TO EXC-MOTIVO
+               WHEN CANT-ERRORVENTAS = ZEROS
+                   MOVE "CANTIDAD EN CERO" TO EXC-MOTIVO
+               WHEN OTHER
+                   MOVE "PRECIO EN CERO" TO EXC-MOTIVO
+           END-EVALUATE
+
+           MOVE CONT-REG-VENTAS TO EXC-NUM-REGISTRO-ED
+           MOVE CANT-ERRORVENTAS TO EXC-CANT-ED
+
+           COMPUTE EXC-PRECIO-ENT-NUM = PRECIO-ERRORVENTAS
+           COMPUTE EXC-PRECIO-DEC = (PRECIO-ERRORVENTAS
+                                     - EXC-PRECIO-ENT-NUM) * 100
+           MOVE EXC-PRECIO-ENT-NUM TO EXC-PRECIO-ENT-ED
+
+           MOVE SPACES TO EXC-LINEA
+           STRING "REGISTRO "                  DELIMITED BY SIZE
+                  FUNCTION TRIM(EXC-NUM-REGISTRO-ED)
+                                                DELIMITED BY SIZE
+                  ": "                          DELIMITED BY SIZE
+                  FUNCTION TRIM(EXC-MOTIVO)     DELIMITED BY SIZE
+                  " PARA EL PRODUCTO "          DELIMITED BY SIZE
+                  CODIGO-ERRORVENTAS            DELIMITED BY SPACE
+                  " (CANTIDAD="                 DELIMITED BY SIZE
+                  FUNCTION TRIM(EXC-CANT-ED)    DELIMITED BY SIZE
+                  ", PRECIO="                   DELIMITED BY SIZE
+                  FUNCTION TRIM(EXC-PRECIO-ENT-ED)
+                                                DELIMITED BY SIZE
+                  "."                           DELIMITED BY SIZE
+                  EXC-PRECIO-DEC                DELIMITED BY SIZE
+                  ")"                           DELIMITED BY SIZE
+             INTO EXC-LINEA
+
+           WRITE REG-EXCEPCION-DAT FROM EXC-LINEA
+
+           IF FS-EXCEPCIONES <> 0
+               MOVE "ESCRIBIR" TO ERRORFI-EN-ACCION
+               MOVE "EXCEPCIONES.DAT" TO ERRORFI-EN-FICHERO
+               MOVE FS-EXCEPCIONES TO ERRORFI-FS
+               PERFORM 9000-ERROR-FICHERO THRU 9000-FIN-ERROR-FICHERO
+           END-IF.
+
+       2450-FIN-GRABAR-EXCEPCION-VENTA.
+      *-----------------------------------
+           EXIT.
+
        3000-FIN.
       *---------
            PERFORM 3100-MOSTRAR-INFORME THRU 3100-FIN-MOSTRAR-INFORME
 
+           PERFORM 3150-GRABAR-CONTROL THRU 3150-FIN-GRABAR-CONTROL
+
            PERFORM 3200-CERRAR-ARCHIVOS THRU 3200-FIN-CERRAR-ARCHIVOS
 
            STOP RUN.
@@ -377,12 +1029,66 @@
            DISPLAY "EL INGRESO TOTAL HA SIDO DE: " ACU-INGRESO
            DISPLAY "EL INGRESO MEDIO ES DE:      " INGRESO-MEDIO
            DISPLAY "ERRORES EN EL CODIGO:  " CONT-ERRORCODIGO
-           DISPLAY "ERRORES EN LAS VENTAS: " CONT-ERRORVENTA.
+           DISPLAY "ERRORES EN LAS VENTAS: " CONT-ERRORVENTA
+
+           DISPLAY "TOP 10 PRODUCTOS MAS VENDIDOS EN CANTIDAD:"
+           PERFORM VARYING IDX-TOP FROM 1 BY 1 UNTIL IDX-TOP > 10
+             IF TOP-CODIGO(IDX-TOP) <> SPACES
+               MOVE IDX-TOP TO TOP-RANKING
+               DISPLAY "  " TOP-RANKING ") " TOP-CODIGO(IDX-TOP)
+                       " - " TOP-CANTIDAD(IDX-TOP)
+             END-IF
+           END-PERFORM
+
+           DISPLAY "DESGLOSE POR TIENDA Y FECHA:"
+           PERFORM VARYING IDX-GRUPO FROM 1 BY 1
+                   UNTIL IDX-GRUPO > CONT-GRUPOS
+             DISPLAY "  TIENDA " GRUPO-TIENDA(IDX-GRUPO)
+                     " FECHA " GRUPO-FECHA(IDX-GRUPO)
+                     " CANTIDAD " GRUPO-CANT(IDX-GRUPO)
+                     " INGRESO " GRUPO-INGRESO(IDX-GRUPO)
+                     " MAS VENDIDO " GRUPO-MEJOR-CODIGO(IDX-GRUPO)
+                     " (" GRUPO-MEJOR-CANT(IDX-GRUPO) ")"
+           END-PERFORM
+
+           IF CONT-GRUPOS-PERDIDOS > 0
+             DISPLAY "VENTAS FUERA DEL DESGLOSE (TABLA DE 200 COMBINAC"
+      -      "IONES AGOTADA): " CONT-GRUPOS-PERDIDOS
+           END-IF.
 
        3100-FIN-MOSTRAR-INFORME.
       *-------------------------
            EXIT.
 
+       3150-GRABAR-CONTROL.
+      *--------------------
+      *CUADRE DEL PROCESO: PERMITE COMPROBAR QUE NINGUN REGISTRO DE
+      *VENTAS.DAT SE HA PERDIDO ENTRE LA ENTRADA Y LOS TRES FICHEROS
+      *DE SALIDA
+           MOVE CONT-REG-VENTAS      TO CONTROL-REG-LEIDOS
+           MOVE ACU-CANT             TO CONTROL-CANT-TOTAL
+           MOVE ACU-INGRESO          TO CONTROL-INGRESO-TOTAL
+           MOVE CONT-REG-TOTAL       TO CONTROL-REG-TOTAL
+           MOVE CONT-ERRORCODIGO     TO CONTROL-REG-ERRORCODIGO
+           MOVE CONT-ERRORVENTA      TO CONTROL-REG-ERRORVENTA
+      *MODO-EJECUCION YA VALE "NORMAL"/"RESTART" (RUN SOBRE
+      *VENTAS.DAT) O "CORRECCION" (RUN SOBRE CORRECCIONES.DAT) SEGUN
+      *DESDE DONDE SE HAYA LLAMADO A ESTE PARRAFO
+           MOVE MODO-EJECUCION    TO CONTROL-MODO-EJECUCION
+
+           WRITE REG-CONTROL-DAT FROM REG-CONTROL
+
+           IF FS-CONTROL <> 0
+               MOVE "ESCRIBIR" TO ERRORFI-EN-ACCION
+               MOVE "TOTALVENTAS-CONTROL.DAT" TO ERRORFI-EN-FICHERO
+               MOVE FS-CONTROL TO ERRORFI-FS
+               PERFORM 9000-ERROR-FICHERO THRU 9000-FIN-ERROR-FICHERO
+           END-IF.
+
+       3150-FIN-GRABAR-CONTROL.
+      *-------------------------
+           EXIT.
+
        3200-CERRAR-ARCHIVOS.
       *---------------------
            CLOSE VENTAS
@@ -407,6 +1113,17 @@
              PERFORM 9000-ERROR-FICHERO THRU 9000-FIN-ERROR-FICHERO
            END-IF.
 
+           CLOSE TOTAL-CSV
+
+           IF FS-TOTAL-CSV <> 0
+             DISPLAY "EL PROGRAMA SE HA EJECUTADO CORRECTAMENTE"
+             DISPLAY "PERO NO SE HA PODIDO CERRAR TOTALVENTAS.CSV"
+             MOVE "CERRAR" TO ERRORFI-EN-ACCION
+             MOVE "TOTALVENTAS.CSV" TO ERRORFI-EN-FICHERO
+             MOVE FS-TOTAL-CSV TO ERRORFI-FS
+             PERFORM 9000-ERROR-FICHERO THRU 9000-FIN-ERROR-FICHERO
+           END-IF.
+
            CLOSE ERRORCODIGO
 
            IF FS-ERRORCODIGO <> 0
@@ -429,6 +1146,39 @@
              PERFORM 9000-ERROR-FICHERO THRU 9000-FIN-ERROR-FICHERO
            END-IF.
 
+           CLOSE EXCEPCIONES
+
+           IF FS-EXCEPCIONES <> 0
+             DISPLAY "EL PROGRAMA SE HA EJECUTADO CORRECTAMENTE"
+             DISPLAY "PERO NO SE HA PODIDO CERRAR EXCEPCIONES.DAT"
+             MOVE "CERRAR" TO ERRORFI-EN-ACCION
+             MOVE "EXCEPCIONES.DAT" TO ERRORFI-EN-FICHERO
+             MOVE FS-EXCEPCIONES TO ERRORFI-FS
+             PERFORM 9000-ERROR-FICHERO THRU 9000-FIN-ERROR-FICHERO
+           END-IF.
+
+           CLOSE CONTROL-VENTAS
+
+           IF FS-CONTROL <> 0
+             DISPLAY "EL PROGRAMA SE HA EJECUTADO CORRECTAMENTE"
+             DISPLAY "PERO NO SE HA PODIDO CERRAR EL CONTROL.DAT"
+             MOVE "CERRAR" TO ERRORFI-EN-ACCION
+             MOVE "TOTALVENTAS-CONTROL.DAT" TO ERRORFI-EN-FICHERO
+             MOVE FS-CONTROL TO ERRORFI-FS
+             PERFORM 9000-ERROR-FICHERO THRU 9000-FIN-ERROR-FICHERO
+           END-IF.
+
+           CLOSE CHECKPOINT
+
+           IF FS-CHECKPOINT <> 0
+             DISPLAY "EL PROGRAMA SE HA EJECUTADO CORRECTAMENTE"
+             DISPLAY "PERO NO SE HA PODIDO CERRAR CHECKPOINT.DAT"
+             MOVE "CERRAR" TO ERRORFI-EN-ACCION
+             MOVE "CHECKPOINT.DAT" TO ERRORFI-EN-FICHERO
+             MOVE FS-CHECKPOINT TO ERRORFI-FS
+             PERFORM 9000-ERROR-FICHERO THRU 9000-FIN-ERROR-FICHERO
+           END-IF.
+
        3200-FIN-CERRAR-ARCHIVOS.
       *-------------------------
            EXIT.
@@ -451,12 +1201,253 @@
            IF SW-EOF-VENTAS = "NO"
              ADD 1 TO CONT-REG-VENTAS
 
+      *EN ESTE PUNTO LOS ACUMULADORES REFLEJAN TODO LO PROCESADO HASTA
+      *EL REGISTRO ANTERIOR (CONT-REG-VENTAS - 1); GRABAMOS UN
+      *CHECKPOINT CADA CHECKPOINT-INTERVALO LECTURAS PARA PODER
+      *REANUDAR SIN REPROCESAR LO YA GRABADO. EN UN REARRANQUE, MIENTRAS
+      *ESTAMOS SALTANDO (SIN REPROCESAR) LOS REGISTROS YA GRABADOS EN LA
+      *EJECUCION ANTERIOR (VER 1000-INICIO) LOS ACUMULADORES TODAVIA NO
+      *REFLEJAN ESA LECTURA, ASI QUE NO SE GRABA CHECKPOINT HASTA HABER
+      *REBASADO EL PUNTO DEL CHECKPOINT CARGADO (CK-REG-PROCESADOS)
+             IF CONT-REG-VENTAS > 1 AND
+                CONT-REG-VENTAS > CK-REG-PROCESADOS AND
+                FUNCTION MOD(CONT-REG-VENTAS - 1, CHECKPOINT-INTERVALO)
+                  = 0
+               PERFORM 4100-GRABAR-CHECKPOINT
+                  THRU 4100-FIN-GRABAR-CHECKPOINT
+             END-IF
+
            END-IF.
 
        4000-FIN-LEER-VENTAS.
       *---------------------
            EXIT.
 
+       4100-GRABAR-CHECKPOINT.
+      *-----------------------
+           COMPUTE CK-REG-PROCESADOS = CONT-REG-VENTAS - 1
+           MOVE ACU-CANT          TO CK-ACU-CANT
+           MOVE ACU-INGRESO       TO CK-ACU-INGRESO
+           MOVE AUX-CODIGO-VENTAS TO CK-AUX-CODIGO-VENTAS
+           MOVE AUX-CANT-VENTAS   TO CK-AUX-CANT-VENTAS
+           MOVE CONT-EMPATES      TO CK-CONT-EMPATES
+           MOVE CONT-REG-TOTAL    TO CK-CONT-REG-TOTAL
+           MOVE CONT-ERRORCODIGO  TO CK-CONT-ERRORCODIGO
+           MOVE CONT-ERRORVENTA   TO CK-CONT-ERRORVENTA
+
+           PERFORM VARYING IDX-TOP FROM 1 BY 1 UNTIL IDX-TOP > 10
+             MOVE TOP-CODIGO(IDX-TOP)   TO CK-TOP-CODIGO(IDX-TOP)
+             MOVE TOP-CANTIDAD(IDX-TOP) TO CK-TOP-CANTIDAD(IDX-TOP)
+           END-PERFORM
+
+           MOVE CONT-GRUPOS          TO CK-CONT-GRUPOS
+           MOVE CONT-GRUPOS-PERDIDOS TO CK-CONT-GRUPOS-PERDIDOS
+
+           PERFORM VARYING IDX-GRUPO FROM 1 BY 1 UNTIL IDX-GRUPO > 200
+             MOVE GRUPO-TIENDA(IDX-GRUPO)
+               TO CK-GRUPO-TIENDA(IDX-GRUPO)
+             MOVE GRUPO-FECHA(IDX-GRUPO)
+               TO CK-GRUPO-FECHA(IDX-GRUPO)
+             MOVE GRUPO-CANT(IDX-GRUPO)
+               TO CK-GRUPO-CANT(IDX-GRUPO)
+             MOVE GRUPO-INGRESO(IDX-GRUPO)
+               TO CK-GRUPO-INGRESO(IDX-GRUPO)
+             MOVE GRUPO-MEJOR-CODIGO(IDX-GRUPO)
+               TO CK-GRUPO-MEJOR-CODIGO(IDX-GRUPO)
+             MOVE GRUPO-MEJOR-CANT(IDX-GRUPO)
+               TO CK-GRUPO-MEJOR-CANT(IDX-GRUPO)
+           END-PERFORM
+
+           WRITE REG-CHECKPOINT-DAT FROM REG-CHECKPOINT
+
+           IF FS-CHECKPOINT <> 0
+             MOVE "ESCRIBIR" TO ERRORFI-EN-ACCION
+             MOVE "CHECKPOINT.DAT" TO ERRORFI-EN-FICHERO
+             MOVE FS-CHECKPOINT TO ERRORFI-FS
+             PERFORM 9000-ERROR-FICHERO THRU 9000-FIN-ERROR-FICHERO
+           END-IF.
+
+       4100-FIN-GRABAR-CHECKPOINT.
+      *----------------------------
+           EXIT.
+
+       5000-PROCESO-CORRECCION.
+      *------------------------
+      *MODO CORRECCION: APLICA LOS REGISTROS YA CORREGIDOS DE
+      *CORRECCIONES.DAT (UNO POR CADA NUMERO-REGISTRO QUE SALIO EN
+      *ERRORCODIGO.DAT) DIRECTAMENTE A TOTALVENTAS.DAT, SIN VOLVER A
+      *LEER NI REPROCESAR VENTAS.DAT COMPLETO
+           INITIALIZE CONTADORES
+                      ACUMULADORES
+                      AUXILIARES
+                      TOP-VENTAS
+                      RESUMEN-TIENDA-FECHA
+
+           PERFORM 5100-ABRIR-CORRECCION THRU 5100-FIN-ABRIR-CORRECCION
+
+           PERFORM 5200-LEER-CORRECCION THRU 5200-FIN-LEER-CORRECCION
+
+           PERFORM UNTIL SW-EOF-CORRECCIONES = "SI"
+             PERFORM 5300-APLICAR-CORRECCION
+                THRU 5300-FIN-APLICAR-CORRECCION
+             PERFORM 5200-LEER-CORRECCION THRU 5200-FIN-LEER-CORRECCION
+           END-PERFORM
+
+           MOVE CONT-CORRECCIONES TO CONT-REG-VENTAS
+
+           DISPLAY "CORRECCIONES APLICADAS: " CONT-CORRECCIONES
+           DISPLAY "REGISTROS GRABADOS EN TOTALVENTAS.DAT: "
+                   CONT-REG-TOTAL
+
+           PERFORM 3150-GRABAR-CONTROL THRU 3150-FIN-GRABAR-CONTROL
+
+           PERFORM 5500-CERRAR-CORRECCION
+              THRU 5500-FIN-CERRAR-CORRECCION
+
+           STOP RUN.
+
+       5000-FIN-PROCESO-CORRECCION.
+      *-----------------------------
+           EXIT.
+
+       5100-ABRIR-CORRECCION.
+      *----------------------
+           OPEN INPUT CORRECCIONES
+
+           IF FS-CORRECCIONES <> 0
+             MOVE "ABRIR" TO ERRORFI-EN-ACCION
+             MOVE "CORRECCIONES.DAT" TO ERRORFI-EN-FICHERO
+             MOVE FS-CORRECCIONES TO ERRORFI-FS
+             PERFORM 9000-ERROR-FICHERO THRU 9000-FIN-ERROR-FICHERO
+           END-IF
+
+      *LAS CORRECCIONES SE A�ADEN A LO YA GRABADO, NO SE TRUNCA NADA
+           OPEN EXTEND TOTAL
+
+           IF FS-TOTAL <> 0
+             MOVE "ABRIR" TO ERRORFI-EN-ACCION
+             MOVE "TOTALVENTAS.DAT" TO ERRORFI-EN-FICHERO
+             MOVE FS-TOTAL TO ERRORFI-FS
+             PERFORM 9000-ERROR-FICHERO THRU 9000-FIN-ERROR-FICHERO
+           END-IF
+
+           OPEN EXTEND TOTAL-CSV
+
+           IF FS-TOTAL-CSV <> 0
+             MOVE "ABRIR" TO ERRORFI-EN-ACCION
+             MOVE "TOTALVENTAS.CSV" TO ERRORFI-EN-FICHERO
+             MOVE FS-TOTAL-CSV TO ERRORFI-FS
+             PERFORM 9000-ERROR-FICHERO THRU 9000-FIN-ERROR-FICHERO
+           END-IF
+
+           OPEN EXTEND CONTROL-VENTAS
+
+           IF FS-CONTROL <> 0
+             MOVE "ABRIR" TO ERRORFI-EN-ACCION
+             MOVE "TOTALVENTAS-CONTROL.DAT" TO ERRORFI-EN-FICHERO
+             MOVE FS-CONTROL TO ERRORFI-FS
+             PERFORM 9000-ERROR-FICHERO THRU 9000-FIN-ERROR-FICHERO
+           END-IF.
+
+       5100-FIN-ABRIR-CORRECCION.
+      *----------------------------
+           EXIT.
+
+       5200-LEER-CORRECCION.
+      *----------------------
+           READ CORRECCIONES INTO REG-CORRECCION
+                 AT END MOVE "SI" TO SW-EOF-CORRECCIONES
+           END-READ
+
+           IF FS-CORRECCIONES <> 0 AND 10
+             MOVE "LEER" TO ERRORFI-EN-ACCION
+             MOVE "CORRECCIONES.DAT" TO ERRORFI-EN-FICHERO
+             MOVE FS-CORRECCIONES TO ERRORFI-FS
+             PERFORM 9000-ERROR-FICHERO THRU 9000-FIN-ERROR-FICHERO
+           END-IF
+
+           IF SW-EOF-CORRECCIONES = "NO"
+             ADD 1 TO CONT-CORRECCIONES
+           END-IF.
+
+       5200-FIN-LEER-CORRECCION.
+      *---------------------------
+           EXIT.
+
+       5300-APLICAR-CORRECCION.
+      *-------------------------
+      *DEJAMOS CONSTANCIA DE QUE NUMERO-REGISTRO DE ERRORCODIGO.DAT SE
+      *ESTA APLICANDO, PARA QUE LA CORRECCION SEA AUDITABLE
+           DISPLAY "APLICANDO CORRECCION AL REGISTRO "
+                   CORRECCION-NUMERO-REGISTRO
+                   ": CODIGO=" CORRECCION-CODIGO
+
+      *TRASLADAMOS LA VENTA YA CORREGIDA A REG-VENTAS PARA REUTILIZAR
+      *2200-GRABAR-TOTAL TAL CUAL LO USA EL MODO NORMAL
+           MOVE CORRECCION-CODIGO  TO CODIGO-VENTAS
+           MOVE CORRECCION-CANT    TO CANT-VENTAS
+           MOVE CORRECCION-PRECIO  TO PRECIO-VENTAS
+           MOVE CORRECCION-FECHA   TO FECHA-VENTAS
+           MOVE CORRECCION-TIENDA  TO TIENDA-VENTAS
+
+           ADD CANT-VENTAS TO ACU-CANT
+
+           PERFORM 2200-GRABAR-TOTAL THRU 2200-FIN-GRABAR-TOTAL.
+
+       5300-FIN-APLICAR-CORRECCION.
+      *------------------------------
+           EXIT.
+
+       5500-CERRAR-CORRECCION.
+      *------------------------
+           CLOSE CORRECCIONES
+
+           IF FS-CORRECCIONES <> 0
+             DISPLAY "EL PROGRAMA SE HA EJECUTADO CORRECTAMENTE"
+             DISPLAY "PERO NO SE HA PODIDO CERRAR CORRECCIONES.DAT"
+             MOVE "CERRAR" TO ERRORFI-EN-ACCION
+             MOVE "CORRECCIONES.DAT" TO ERRORFI-EN-FICHERO
+             MOVE FS-CORRECCIONES TO ERRORFI-FS
+             PERFORM 9000-ERROR-FICHERO THRU 9000-FIN-ERROR-FICHERO
+           END-IF.
+
+           CLOSE TOTAL
+
+           IF FS-TOTAL <> 0
+             DISPLAY "EL PROGRAMA SE HA EJECUTADO CORRECTAMENTE"
+             DISPLAY "PERO NO SE HA PODIDO CERRAR TOTALVENTAS.DAT"
+             MOVE "CERRAR" TO ERRORFI-EN-ACCION
+             MOVE "TOTALVENTAS.DAT" TO ERRORFI-EN-FICHERO
+             MOVE FS-TOTAL TO ERRORFI-FS
+             PERFORM 9000-ERROR-FICHERO THRU 9000-FIN-ERROR-FICHERO
+           END-IF.
+
+           CLOSE TOTAL-CSV
+
+           IF FS-TOTAL-CSV <> 0
+             DISPLAY "EL PROGRAMA SE HA EJECUTADO CORRECTAMENTE"
+             DISPLAY "PERO NO SE HA PODIDO CERRAR TOTALVENTAS.CSV"
+             MOVE "CERRAR" TO ERRORFI-EN-ACCION
+             MOVE "TOTALVENTAS.CSV" TO ERRORFI-EN-FICHERO
+             MOVE FS-TOTAL-CSV TO ERRORFI-FS
+             PERFORM 9000-ERROR-FICHERO THRU 9000-FIN-ERROR-FICHERO
+           END-IF.
+
+           CLOSE CONTROL-VENTAS
+
+           IF FS-CONTROL <> 0
+             DISPLAY "EL PROGRAMA SE HA EJECUTADO CORRECTAMENTE"
+             DISPLAY "PERO NO SE HA PODIDO CERRAR EL CONTROL.DAT"
+             MOVE "CERRAR" TO ERRORFI-EN-ACCION
+             MOVE "TOTALVENTAS-CONTROL.DAT" TO ERRORFI-EN-FICHERO
+             MOVE FS-CONTROL TO ERRORFI-FS
+             PERFORM 9000-ERROR-FICHERO THRU 9000-FIN-ERROR-FICHERO
+           END-IF.
+
+       5500-FIN-CERRAR-CORRECCION.
+      *-----------------------------
+           EXIT.
+
        9000-ERROR-FICHERO.
       *-------------------
            DISPLAY "ERROR DE FICHERO EN " ERRORFI-EN-FICHERO "EN LA ACCI
@@ -471,9 +1462,31 @@
 
        9100-VENTAS-VACIO.
       *------------------
-           CLOSE VENTAS
-                 TOTAL
-           DISPLAY "EL ARCHIVO VENTAS ESTA VACIO, PROGRAMA NO INICIADO"
+      *ESTE PARRAFO SE ALCANZA TANTO SI VENTAS.DAT NO TIENE NINGUN
+      *REGISTRO (ARRANQUE EN FRIO) COMO SI, EN UN REARRANQUE, EL BUCLE
+      *DE SALTO DE 1000-INICIO AGOTA EL FICHERO SIN LLEGAR A SUPERAR
+      *CK-REG-PROCESADOS (CHECKPOINT.DAT DESACTUALIZADO O REUTILIZADO
+      *CONTRA UN VENTAS.DAT YA PROCESADO POR COMPLETO). SW-HAY-CHECKPOINT
+      *DISTINGUE AMBOS CASOS PARA NO MOSTRAR UN MENSAJE ENGA�OSO
+           IF SW-HAY-CHECKPOINT = "SI"
+             DISPLAY "REARRANQUE: NO QUEDAN REGISTROS NUEVOS QUE PROC"
+      -      "ESAR EN VENTAS.DAT (CHECKPOINT.DAT YA CUBRE EL FICHERO)"
+           ELSE
+             DISPLAY "EL ARCHIVO VENTAS ESTA VACIO, PROGRAMA NO INICIA"
+      -      "DO"
+           END-IF
+
+      *EN AMBOS CASOS SE DEJA CONSTANCIA DEL CUADRE (AUNQUE SEA A CERO
+      *O CON SOLO LO YA CUBIERTO POR EL CHECKPOINT) PARA QUE LA
+      *EJECUCION SIGA QUEDANDO ATADA A TOTALVENTAS-CONTROL.DAT
+           PERFORM 3150-GRABAR-CONTROL THRU 3150-FIN-GRABAR-CONTROL
+
+      *1100-ABRIR-FICHEROS YA HA ABIERTO TODOS LOS FICHEROS DE SALIDA
+      *(INCLUIDO TOTALVENTAS.CSV, CON LA CABECERA YA ESCRITA); SE
+      *CIERRAN TODOS CON LA MISMA RUTINA QUE USA UN FIN NORMAL PARA NO
+      *DEJAR NINGUNO ABIERTO NI SIN VACIAR SU BUFFER
+           PERFORM 3200-CERRAR-ARCHIVOS THRU 3200-FIN-CERRAR-ARCHIVOS
+
            DISPLAY "FIN DE IMPRESION"
 
            STOP RUN.
