@@ -3,6 +3,11 @@
       * Date:05/12/2024
       * Purpose:Hacer una ruleta de la fortuna, mantenerme activo con
       * COBOL y recordar lo aprendido con Alberto.
+      *
+      * Cada tirada queda registrada en WINNERS.DAT (fuerza inicial,
+      * categoria ganadora y hora del sistema) y los 3 premios de la
+      * ruleta (categoria + texto a mostrar) se cargan de PREMIOS.DAT
+      * en vez de venir fijos en el programa (ver 1050-CARGAR-PREMIOS)
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
@@ -18,13 +23,58 @@
        INPUT-OUTPUT SECTION.
 
          FILE-CONTROL.
+      *--------------ARCHIVO DE SALIDA: AUDITORIA DE PREMIOS REPARTIDOS
+           SELECT WINNERS ASSIGN TO "WINNERS.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS FS-WINNERS.
+      *--------------ARCHIVO DE ENTRADA: CATALOGO DE PREMIOS DE LA RULETA
+           SELECT PREMIOS ASSIGN TO "PREMIOS.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS FS-PREMIOS.
 
        DATA DIVISION.
 
          FILE SECTION.
 
+           FD WINNERS
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+      *FUERZA INICIAL(2) + CATEGORIA GANADORA(11) + HORA DEL SISTEMA
+      *EN EL MOMENTO DEL PREMIO: HH(2)+MM(2)+SS(2)+CENTESIMAS(2)
+       01  REG-WINNERS-DAT PIC X(21).
+
+           FD PREMIOS
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+      *CATEGORIA(11) + TEXTO A MOSTRAR EN LA FLECHA GANADORA(30)
+       01  REG-PREMIOS-DAT PIC X(41).
+
          WORKING-STORAGE SECTION.
 
+       01  FILE-STATUS.
+           05 FS-WINNERS  PIC 9(2) VALUES ZEROS.
+           05 FS-PREMIOS  PIC 9(2) VALUES ZEROS.
+
+      *CATALOGO DE PREMIOS CARGADO DE PREMIOS.DAT EN 1000-INICIO, UNO
+      *POR CADA FLECHA DE LA RULETA (VER 1050-CARGAR-PREMIOS): LA
+      *ENTRADA 1 SE MUESTRA JUNTO A FLECHAUNO, LA 2 JUNTO A FLECHADOS
+      *Y LA 3 JUNTO A FLECHATRES
+       01  PREMIOS-CARGADOS.
+           05 PREMIO-ENTRADA OCCURS 3 TIMES INDEXED BY IDX-PREMIO.
+               10 PREMIO-CATEGORIA PIC X(11) VALUES SPACES.
+               10 PREMIO-TEXTO     PIC X(30) VALUES SPACES.
+
+      *REGISTRO DE AUDITORIA GRABADO EN WINNERS.DAT AL FINALIZAR CADA
+      *TIRADA DE LA RULETA
+       01  REG-GANADOR.
+           05 GANADOR-FUERZA    PIC 9(2) VALUES ZEROS.
+           05 GANADOR-CATEGORIA PIC X(11) VALUES SPACES.
+           05 GANADOR-HORA.
+               10 GANADOR-HH PIC 9(2) VALUES ZEROS.
+               10 GANADOR-MM PIC 9(2) VALUES ZEROS.
+               10 GANADOR-SS PIC 9(2) VALUES ZEROS.
+               10 GANADOR-MS PIC 9(2) VALUES ZEROS.
+
        01  VARIABLES.
       *VARIABLE PARA BUCLE CUENTA ATRAS
            05 EJECUTANDO PIC X(2) VALUES SPACES.
@@ -56,6 +106,8 @@
            05 HORADIF PIC 9(4) VALUES ZEROS.
       *TEMPORIZADOR AJUSTABLE PARA VARIAR LOS INTERVALOS DE CAMBIO
            05 TEMPORIZADOR PIC 9(4) VALUES ZEROS.
+      *CATEGORIA EN LA QUE SE HA DETENIDO LA RULETA
+           05 CATEGORIA-GANADORA PIC X(11) VALUES SPACES.
 
 
 
@@ -85,12 +137,14 @@
                      VALUES "BIENVENIDO A LA RULETA DEL DESTINO".
                   15 LINE 7 COLUMN 25
                      VALUES "INTRODUCE TU FUERZA".
-                  15 LINE 18 COLUMN 43
-                     VALUES "HAS GANADO UN TRABAJO".
-                  15 LINE 18 COLUMN 7
-                     VALUES "HAS GANADO FORMACION".
-                  15 LINE 12 COLUMN 25
-                     VALUES "HAS GANADO EXPERIENCIA".
+      *TEXTOS DE LOS PREMIOS: SE CARGAN DE PREMIOS.DAT EN 1000-INICIO
+      *(VER 1050-CARGAR-PREMIOS) EN LUGAR DE VENIR FIJOS EN EL PROGRAMA
+                  15 LINE 18 COLUMN 43 PIC X(30)
+                     FROM PREMIO-TEXTO(2).
+                  15 LINE 18 COLUMN 7 PIC X(30)
+                     FROM PREMIO-TEXTO(3).
+                  15 LINE 12 COLUMN 25 PIC X(30)
+                     FROM PREMIO-TEXTO(1).
 
 
        PROCEDURE DIVISION.
@@ -98,6 +152,7 @@
            PERFORM 1000-INICIO THRU 1000-FIN-INICIO
            PERFORM 2000-PROCESO THRU 2000-FIN-PROCESO
                            UNTIL FUERZA = 0
+           PERFORM 2900-GRABAR-GANADOR THRU 2900-FIN-GRABAR-GANADOR
            PERFORM 3000-FIN THRU 3000-FIN-FIN.
 
        1000-INICIO.
@@ -106,16 +161,61 @@
                      COLORFLECHATRES
            MOVE 2 TO COLORFLECHAUNO
 
+           PERFORM 1050-CARGAR-PREMIOS THRU 1050-FIN-CARGAR-PREMIOS
+
            DISPLAY PANTALLA-PRINCIPAL
 
            ACCEPT FUERZA WITH AUTO AT LINE 9 COLUMN 35
            MOVE FUERZA TO FUERZAINICIAL
 
-           ACCEPT HORATEMPORAL FROM TIME.
+           ACCEPT HORATEMPORAL FROM TIME
+
+           OPEN EXTEND WINNERS
+
+      *PRIMERA EJECUCION: EL FICHERO DE AUDITORIA AUN NO EXISTE
+           IF FS-WINNERS = 35
+               OPEN OUTPUT WINNERS
+           END-IF
+
+           IF FS-WINNERS <> 0
+               DISPLAY "NO SE HA PODIDO ABRIR WINNERS.DAT"
+               DISPLAY "FILE STATUS: " FS-WINNERS
+               STOP RUN
+           END-IF.
 
        1000-FIN-INICIO.
            EXIT.
 
+       1050-CARGAR-PREMIOS.
+
+           OPEN INPUT PREMIOS
+
+           IF FS-PREMIOS <> 0
+               DISPLAY "NO SE HA PODIDO ABRIR PREMIOS.DAT"
+               DISPLAY "FILE STATUS: " FS-PREMIOS
+               STOP RUN
+           END-IF
+
+           PERFORM VARYING IDX-PREMIO FROM 1 BY 1 UNTIL IDX-PREMIO > 3
+             READ PREMIOS INTO PREMIO-ENTRADA(IDX-PREMIO)
+               AT END
+                 DISPLAY "PREMIOS.DAT NO TIENE LOS 3 PREMIOS NECESARIO"
+      -          "S"
+                 STOP RUN
+             END-READ
+
+             IF FS-PREMIOS <> 0 AND 10
+                 DISPLAY "ERROR LEYENDO PREMIOS.DAT"
+                 DISPLAY "FILE STATUS: " FS-PREMIOS
+                 STOP RUN
+             END-IF
+           END-PERFORM
+
+           CLOSE PREMIOS.
+
+       1050-FIN-CARGAR-PREMIOS.
+           EXIT.
+
        2000-PROCESO.
 
            MOVE 10 TO TEMPORIZADOR
@@ -174,7 +274,34 @@
        2110-FIN-CAMBIOCOLOR.
            EXIT.
 
+       2900-GRABAR-GANADOR.
+
+           EVALUATE TRUE
+               WHEN COLORFLECHAUNO = 2
+                   MOVE PREMIO-CATEGORIA(1) TO CATEGORIA-GANADORA
+               WHEN COLORFLECHADOS = 2
+                   MOVE PREMIO-CATEGORIA(2) TO CATEGORIA-GANADORA
+               WHEN COLORFLECHATRES = 2
+                   MOVE PREMIO-CATEGORIA(3) TO CATEGORIA-GANADORA
+           END-EVALUATE
+
+           MOVE FUERZAINICIAL      TO GANADOR-FUERZA
+           MOVE CATEGORIA-GANADORA TO GANADOR-CATEGORIA
+           MOVE HORASYSTEM         TO GANADOR-HORA
+
+           WRITE REG-WINNERS-DAT FROM REG-GANADOR
+
+           IF FS-WINNERS <> 0
+               DISPLAY "NO SE HA PODIDO GRABAR EL GANADOR EN WINNERS.D"
+      -       "AT"
+               DISPLAY "FILE STATUS: " FS-WINNERS
+           END-IF.
+
+       2900-FIN-GRABAR-GANADOR.
+           EXIT.
+
        3000-FIN.
+           CLOSE WINNERS
            ACCEPT PAUSAR WITH AUTO
            STOP RUN.
 
